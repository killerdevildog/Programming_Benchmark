@@ -0,0 +1,89 @@
+//PRMJOB   JOB (ACCTNO),'PRIME NUMBER PROCESSING',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M
+//*************************************************************
+//* JOB        : PRMJOB
+//* DESCRIPTION: DAILY PRIME NUMBER GENERATION AND REPORTING.
+//*              STEP010 RUNS PRIMES TO BUILD/EXTEND THE PRIME
+//*              MASTER FILE FROM THE PRMCTL CONTROL CARD.
+//*              STEP015 RECONCILES TODAY'S MASTER FILE AGAINST
+//*              PROD.PRIMES.MASTER.PRIOR (MAINTAINED BY THE
+//*              OVERNIGHT HOUSEKEEPING JOB THAT BACKS UP THE
+//*              MASTER FILE BEFORE THIS JOB RUNS).  STEP020
+//*              PRODUCES THE FORMATTED LISTING FROM THE MASTER
+//*              FILE.  STEP015 AND STEP020 ARE BOTH BYPASSED IF
+//*              STEP010 DID NOT COMPLETE WITH RETURN-CODE 0 (THE
+//*              9900-ABEND PATH IN PRIMES SETS RETURN-CODE 16),
+//*              SO NEITHER RUNS AGAINST A PARTIAL OR MISSING
+//*              MASTER FILE.  STEP020'S COND IS SCOPED TO STEP010
+//*              ONLY SO A STEP015 MISMATCH (RETURN-CODE 8) DOES
+//*              NOT ALSO BYPASS THE REPORT.  PRMMST AND PRMCKPT
+//*              ARE PRE-ALLOCATED
+//*              (ONE-TIME IDCAMS DEFINE, NOT PART OF THIS STREAM)
+//*              AND HELD DISP=OLD HERE SO PRIMES' OWN OPEN
+//*              OUTPUT/EXTEND LOGIC DECIDES WHETHER THE RUN STARTS
+//*              CLEAN OR RESUMES - DISP=MOD WOULD FORCE END-OF-FILE
+//*              POSITIONING AT OPEN TIME EITHER WAY.
+//* AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+//* DATE-WRITTEN : 12/02/2022
+//*-------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* 12/02/2022 DRO  INITIAL VERSION.
+//* 01/09/2023 DRO  ADDED STEP015 TO RECONCILE THE MASTER FILE
+//*                  AGAINST THE PRIOR RUN'S COPY.
+//* 08/09/2026 DRO  CHANGED PRMMST/PRMCKPT TO DISP=OLD - DISP=MOD
+//*                  WAS FORCING END-OF-FILE POSITIONING ON OPEN
+//*                  REGARDLESS OF PRIMES' OWN OPEN OUTPUT/EXTEND,
+//*                  DEFEATING THE CHECKPOINT-CLEAR AND FRESH-START
+//*                  LOGIC.  ADDED THE PRMSTAT DD FOR THE PRIME-GAP
+//*                  STATISTICS SUMMARY FILE, MISSED WHEN IT WAS
+//*                  ADDED TO PRIMES AND PRMRPT.
+//* 08/09/2026 DRO  SCOPED STEP020'S COND TO STEP010 - THE
+//*                  UNSCOPED FORM ALSO TESTED STEP015'S RETURN
+//*                  CODE AND BYPASSED THE REPORT ON A
+//*                  RECONCILIATION MISMATCH.
+//*************************************************************
+//*
+//STEP010  EXEC PGM=PRIMES
+//STEPLIB  DD   DSN=PROD.PRIMES.LOADLIB,DISP=SHR
+//PRMCTL   DD   DSN=PROD.PRIMES.CNTL(PRMCTL),DISP=SHR
+//PRMMST   DD   DSN=PROD.PRIMES.MASTER,
+//              DISP=(OLD,CATLG,CATLG),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRMCKPT  DD   DSN=PROD.PRIMES.CKPT,
+//              DISP=(OLD,CATLG,CATLG),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRMAUDIT DD   DSN=PROD.PRIMES.AUDIT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRMSTAT  DD   DSN=PROD.PRIMES.STATS,
+//              DISP=(OLD,CATLG,CATLG),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//* STEP015 AND STEP020 ARE SKIPPED IF STEP010 ENDED WITH A
+//* NON-ZERO RETURN CODE (COND=(0,NE) READS "BYPASS THIS STEP IF
+//* 0 IS NOT EQUAL TO THE RETURN CODE OF ANY PRIOR STEP").
+//* STEP015 ITSELF SETS RETURN-CODE 8 IF A MISMATCH IS FOUND;
+//* THIS DOES NOT BYPASS STEP020, SINCE A RECONCILIATION
+//* DIFFERENCE IS AN ITEM FOR OPERATIONS TO REVIEW, NOT A REASON
+//* TO WITHHOLD THE REPORT.
+//*
+//STEP015  EXEC PGM=PRMCMP,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.PRIMES.LOADLIB,DISP=SHR
+//PRMMST   DD   DSN=PROD.PRIMES.MASTER,DISP=SHR
+//PRMMSTP  DD   DSN=PROD.PRIMES.MASTER.PRIOR,DISP=SHR
+//PRMCMPO  DD   SYSOUT=*,
+//              DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PRMRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.PRIMES.LOADLIB,DISP=SHR
+//PRMMST   DD   DSN=PROD.PRIMES.MASTER,DISP=SHR
+//PRMSTAT  DD   DSN=PROD.PRIMES.STATS,DISP=SHR
+//PRMRPTO  DD   SYSOUT=*,
+//              DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSPRINT DD   SYSOUT=*
+//
