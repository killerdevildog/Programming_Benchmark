@@ -0,0 +1,160 @@
+000010***************************************************************
+000020** PROGRAM-ID : PRMLOAD
+000030** AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+000040** INSTALLATION : DATA CENTER SERVICES
+000050** DATE-WRITTEN  : 02/06/2023
+000060***************************************************************
+000070** MODIFICATION HISTORY
+000080** ------------------------------------------------------------
+000090** 02/06/2023 DRO  INITIAL VERSION.  LOADS THE KEYED PRIME
+000100**                  INDEX FILE FROM PRIME-MASTER-FILE SO PRMINQ
+000110**                  CAN ANSWER "WHAT IS PRIME NUMBER N" WITHOUT
+000120**                  A FULL BATCH RERUN.
+000122** 08/09/2026 DRO  PRIME-MASTER-FILE AND PRIME-INDEX-FILE OPENS
+000124**                  ARE NOW STATUS CHECKED AND FUNNEL A FAILURE
+000126**                  THROUGH A NEW 9900-ABEND EXIT INSTEAD OF
+000128**                  CONTINUING TO READ/WRITE AGAINST AN UNOPENED
+000129**                  FILE.
+000130***************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. PRMLOAD.
+000160 AUTHOR. D. OKONKWO.
+000170 INSTALLATION. DATA CENTER SERVICES.
+000180 DATE-WRITTEN. 02/06/2023.
+000190 DATE-COMPILED.
+000200 
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250 
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT PRIME-MASTER-FILE ASSIGN TO "PRMMST"
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-MST-FILE-STATUS.
+000310 
+000320     SELECT PRIME-INDEX-FILE ASSIGN TO "PRMMSTX"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS PM-SEQUENCE-NUMBER OF PRIME-INDEX-RECORD
+000360         FILE STATUS IS WS-IDX-FILE-STATUS.
+000370 
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 
+000410 FD  PRIME-MASTER-FILE
+000420     RECORDING MODE IS F
+000430     RECORD CONTAINS 80 CHARACTERS.
+000440 COPY PRMMST.
+000450 
+000460 FD  PRIME-INDEX-FILE
+000470     RECORD CONTAINS 80 CHARACTERS.
+000480 COPY PRMMST REPLACING ==PRIME-MASTER-RECORD== BY
+000490     ==PRIME-INDEX-RECORD==.
+000500 
+000510 WORKING-STORAGE SECTION.
+000520 01  WS-MST-FILE-STATUS PIC X(02) VALUE SPACES.
+000530 01  WS-IDX-FILE-STATUS PIC X(02) VALUE SPACES.
+000540 01  WS-MST-EOF-SW PIC X(01) VALUE "N".
+000550     88  WS-MST-EOF VALUE "Y".
+000552 01  WS-MST-OPEN-SW PIC X(01) VALUE "N".
+000554     88  WS-MST-OPENED VALUE "Y".
+000556 01  WS-IDX-OPEN-SW PIC X(01) VALUE "N".
+000558     88  WS-IDX-OPENED VALUE "Y".
+000560 01  WS-LOAD-COUNT PIC 9(4) VALUE 0.
+000570 
+000580 PROCEDURE DIVISION.
+000590 
+000600*****************************************************************
+000610** 0000-MAINLINE
+000620*****************************************************************
+000630 0000-MAINLINE.
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000650     PERFORM 2000-LOAD-INDEX-FILE THRU 2000-EXIT
+000660     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000670     STOP RUN.
+000680 
+000690*****************************************************************
+000700** 1000-INITIALIZE
+000710*****************************************************************
+000720 1000-INITIALIZE.
+000722     OPEN INPUT PRIME-MASTER-FILE
+000724     IF WS-MST-FILE-STATUS NOT = "00"
+000726         DISPLAY "*** PRMLOAD ABEND - PRIME-MASTER-FILE OPEN "
+000728             "FAILED - STATUS = " WS-MST-FILE-STATUS
+000730         PERFORM 9900-ABEND THRU 9900-EXIT
+000732     END-IF
+000734     MOVE "Y" TO WS-MST-OPEN-SW
+000736     OPEN OUTPUT PRIME-INDEX-FILE
+000738     IF WS-IDX-FILE-STATUS NOT = "00"
+000740         DISPLAY "*** PRMLOAD ABEND - PRIME-INDEX-FILE OPEN "
+000742             "FAILED - STATUS = " WS-IDX-FILE-STATUS
+000744         PERFORM 9900-ABEND THRU 9900-EXIT
+000746     END-IF
+000748     MOVE "Y" TO WS-IDX-OPEN-SW
+000750     PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT.
+000760 
+000770 1000-EXIT.
+000780     EXIT.
+000790 
+000800*****************************************************************
+000810** 2000-LOAD-INDEX-FILE - ONE INDEX RECORD PER MASTER RECORD,
+000820** KEYED BY THE SAME SEQUENCE NUMBER PRMINQ IS ASKED FOR.
+000830*****************************************************************
+000840 2000-LOAD-INDEX-FILE.
+000850     PERFORM UNTIL WS-MST-EOF
+000860         MOVE PRIME-MASTER-RECORD TO PRIME-INDEX-RECORD
+000870         WRITE PRIME-INDEX-RECORD
+000880             INVALID KEY
+000890                 DISPLAY "*** PRMLOAD - DUPLICATE KEY ***"
+000900                 DISPLAY "*** PM-SEQUENCE-NUMBER = "
+000910                     PM-SEQUENCE-NUMBER OF PRIME-INDEX-RECORD
+000920         END-WRITE
+000930         ADD 1 TO WS-LOAD-COUNT
+000940         PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT
+000950     END-PERFORM.
+000960 
+000970 2000-EXIT.
+000980     EXIT.
+000990 
+001000*****************************************************************
+001010** 3100-READ-MASTER-RECORD
+001020*****************************************************************
+001030 3100-READ-MASTER-RECORD.
+001040     READ PRIME-MASTER-FILE
+001050         AT END
+001060             MOVE "Y" TO WS-MST-EOF-SW
+001070     END-READ.
+001080 
+001090 3100-EXIT.
+001100     EXIT.
+001110 
+001120*****************************************************************
+001130** 9000-TERMINATE
+001140*****************************************************************
+001150 9000-TERMINATE.
+001160     DISPLAY "PRMLOAD - INDEX RECORDS LOADED: " WS-LOAD-COUNT
+001170     CLOSE PRIME-MASTER-FILE
+001180     CLOSE PRIME-INDEX-FILE.
+001190
+001200 9000-EXIT.
+001210     EXIT.
+001220
+001230*****************************************************************
+001240** 9900-ABEND - COMMON ABEND EXIT.  REACHED FROM 1000-INITIALIZE
+001250** IF PRIME-MASTER-FILE OR PRIME-INDEX-FILE FAILS TO OPEN.  THE
+001260** CALLER DISPLAYS ITS OWN DIAGNOSTIC BEFORE PERFORMING HERE.
+001270*****************************************************************
+001280 9900-ABEND.
+001290     IF WS-MST-OPENED
+001300         CLOSE PRIME-MASTER-FILE
+001310     END-IF
+001320     IF WS-IDX-OPENED
+001330         CLOSE PRIME-INDEX-FILE
+001340     END-IF
+001350     MOVE 16 TO RETURN-CODE
+001360     STOP RUN.
+001370
+001380 9900-EXIT.
+001390     EXIT.
