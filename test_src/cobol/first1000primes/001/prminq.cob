@@ -0,0 +1,130 @@
+000010***************************************************************
+000020** PROGRAM-ID : PRMINQ
+000030** AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+000040** INSTALLATION : DATA CENTER SERVICES
+000050** DATE-WRITTEN  : 02/06/2023
+000060***************************************************************
+000070** MODIFICATION HISTORY
+000080** ------------------------------------------------------------
+000090** 02/06/2023 DRO  INITIAL VERSION.  AD HOC INQUIRY AGAINST THE
+000100**                  KEYED PRIME INDEX FILE (BUILT BY PRMLOAD) SO
+000110**                  AN OPERATOR CAN ASK "WHAT IS PRIME NUMBER N"
+000120**                  WITHOUT RERUNNING THE PRIMES BATCH JOB.
+000130**                  ENTER 0000 AT THE PROMPT TO END THE INQUIRY
+000140**                  SESSION.
+000150***************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. PRMINQ.
+000180 AUTHOR. D. OKONKWO.
+000190 INSTALLATION. DATA CENTER SERVICES.
+000200 DATE-WRITTEN. 02/06/2023.
+000210 DATE-COMPILED.
+000220 
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PRIME-INDEX-FILE ASSIGN TO "PRMMSTX"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS RANDOM
+000330         RECORD KEY IS PM-SEQUENCE-NUMBER
+000340         FILE STATUS IS WS-IDX-FILE-STATUS.
+000350 
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 
+000390 FD  PRIME-INDEX-FILE
+000400     RECORD CONTAINS 80 CHARACTERS.
+000410 COPY PRMMST.
+000420 
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-IDX-FILE-STATUS PIC X(02) VALUE SPACES.
+000450 01  WS-INQUIRY-KEY PIC 9(04) VALUE 0.
+000460 01  WS-DONE-SW PIC X(01) VALUE "N".
+000470     88  WS-DONE VALUE "Y".
+000480 01  WS-IDX-OPEN-SW PIC X(01) VALUE "N".
+000490     88  WS-IDX-OPENED VALUE "Y".
+000500 
+000510 01  WS-FOUND-LINE.
+000520     05  FILLER PIC X(15) VALUE "PRIME NUMBER  ".
+000530     05  FND-SEQ-NUMBER PIC ZZZ9.
+000540     05  FILLER PIC X(05) VALUE " IS: ".
+000550     05  FND-PRIME-VALUE PIC ZZZZ9.
+000560 
+000570 PROCEDURE DIVISION.
+000580 
+000590*****************************************************************
+000600** 0000-MAINLINE
+000610*****************************************************************
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000640     PERFORM 2000-PROCESS-INQUIRIES THRU 2000-EXIT
+000650     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000660     STOP RUN.
+000670 
+000680*****************************************************************
+000690** 1000-INITIALIZE
+000700*****************************************************************
+000710 1000-INITIALIZE.
+000720     OPEN INPUT PRIME-INDEX-FILE
+000730     IF WS-IDX-FILE-STATUS NOT = "00"
+000740         DISPLAY "*** PRMINQ - PRIME INDEX FILE NOT AVAILABLE ***"
+000750         DISPLAY "*** RUN PRMLOAD BEFORE STARTING PRMINQ      ***"
+000760         MOVE "Y" TO WS-DONE-SW
+000770     ELSE
+000780         MOVE "Y" TO WS-IDX-OPEN-SW
+000790     END-IF.
+000800 
+000810 1000-EXIT.
+000820     EXIT.
+000830 
+000840*****************************************************************
+000850** 2000-PROCESS-INQUIRIES - ONE INQUIRY PER PASS.  A KEY OF 0000
+000860** ENDS THE SESSION.
+000870*****************************************************************
+000880 2000-PROCESS-INQUIRIES.
+000890     PERFORM UNTIL WS-DONE
+000900         DISPLAY "ENTER PRIME SEQUENCE NUMBER (0000 TO END): "
+000910         ACCEPT WS-INQUIRY-KEY FROM CONSOLE
+000920         IF WS-INQUIRY-KEY = 0
+000930             MOVE "Y" TO WS-DONE-SW
+000940         ELSE
+000950             PERFORM 3000-LOOKUP-PRIME THRU 3000-EXIT
+000960         END-IF
+000970     END-PERFORM.
+000980 
+000990 2000-EXIT.
+001000     EXIT.
+001010 
+001020*****************************************************************
+001030** 3000-LOOKUP-PRIME - RANDOM READ OF THE KEYED INDEX FILE BY
+001040** SEQUENCE NUMBER.
+001050*****************************************************************
+001060 3000-LOOKUP-PRIME.
+001070     MOVE WS-INQUIRY-KEY TO PM-SEQUENCE-NUMBER
+001080     READ PRIME-INDEX-FILE
+001090         INVALID KEY
+001100             DISPLAY "*** NO PRIME AT SEQUENCE NUMBER "
+001110                 WS-INQUIRY-KEY " ***"
+001120         NOT INVALID KEY
+001130             MOVE PM-SEQUENCE-NUMBER TO FND-SEQ-NUMBER
+001140             MOVE PM-PRIME-VALUE TO FND-PRIME-VALUE
+001150             DISPLAY WS-FOUND-LINE
+001160     END-READ.
+001170 
+001180 3000-EXIT.
+001190     EXIT.
+001200 
+001210*****************************************************************
+001220** 9000-TERMINATE
+001230*****************************************************************
+001240 9000-TERMINATE.
+001250     IF WS-IDX-OPENED
+001260         CLOSE PRIME-INDEX-FILE
+001270     END-IF.
+001280 
+001290 9000-EXIT.
+001300     EXIT.
