@@ -0,0 +1,322 @@
+000010***************************************************************
+000020** PROGRAM-ID : PRMRPT
+000030** AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+000040** INSTALLATION : DATA CENTER SERVICES
+000050** DATE-WRITTEN  : 04/11/2021
+000060***************************************************************
+000070** MODIFICATION HISTORY
+000080** ------------------------------------------------------------
+000090** 04/11/2021 DRO  INITIAL VERSION.  READS PRIME-MASTER-FILE AND
+000100**                  PRODUCES A PAGINATED PRIME LISTING WITH A
+000110**                  RUN-DATE HEADING AND A TRAILING SUMMARY LINE.
+000120** 02/20/2023 DRO  ADDED A PRIME-GAP AND TWIN-PRIME STATISTICS
+000130**                  SECTION READ FROM PRIME-STATS-FILE.
+000132** 08/09/2026 DRO  PRIME-MASTER-FILE AND PRIME-REPORT-FILE OPENS
+000134**                  ARE NOW STATUS CHECKED AND FUNNEL A FAILURE
+000136**                  THROUGH A NEW 9900-ABEND EXIT INSTEAD OF
+000138**                  CONTINUING TO READ/WRITE AGAINST AN UNOPENED
+000139**                  FILE.  ALSO CORRECTED WS-STATS-LINE-1/2'S
+000140**                  FILLER COUNTS TO SUM TO 132 BYTES.
+000141***************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. PRMRPT.
+000170 AUTHOR. D. OKONKWO.
+000180 INSTALLATION. DATA CENTER SERVICES.
+000190 DATE-WRITTEN. 04/11/2021.
+000200 DATE-COMPILED.
+000210 
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-370.
+000250 OBJECT-COMPUTER. IBM-370.
+000260 
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PRIME-MASTER-FILE ASSIGN TO "PRMMST"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-MST-FILE-STATUS.
+000320 
+000330     SELECT PRIME-REPORT-FILE ASSIGN TO "PRMRPTO"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-RPT-FILE-STATUS.
+000360 
+000370     SELECT PRIME-STATS-FILE ASSIGN TO "PRMSTAT"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-STA-FILE-STATUS.
+000400 
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 
+000440 FD  PRIME-MASTER-FILE
+000450     RECORDING MODE IS F
+000460     RECORD CONTAINS 80 CHARACTERS.
+000470 COPY PRMMST.
+000480 
+000490 FD  PRIME-STATS-FILE
+000500     RECORDING MODE IS F
+000510     RECORD CONTAINS 80 CHARACTERS.
+000520 COPY PRMSUM.
+000530 
+000540 FD  PRIME-REPORT-FILE
+000550     RECORDING MODE IS F
+000560     RECORD CONTAINS 132 CHARACTERS
+000570     LINAGE IS 55 LINES
+000580         WITH FOOTING AT 52.
+000590 01  PRINT-RECORD PIC X(132).
+000600 
+000610 WORKING-STORAGE SECTION.
+000620 
+000630*****************************************************************
+000640** REPORT LINE LAYOUTS - MOVED INTO PRINT-RECORD BEFORE EACH
+000650** WRITE.  KEPT AS SEPARATE 01-LEVELS SO EACH LINE TYPE IS
+000660** SELF-CONTAINED AND EASY TO CHANGE INDEPENDENTLY.
+000670*****************************************************************
+000680 01  WS-HEADING-LINE-1.
+000690     05  FILLER PIC X(01) VALUE SPACES.
+000700     05  HDG1-TITLE PIC X(30) VALUE
+000710         "PRIME NUMBER MASTER LIST".
+000720     05  FILLER PIC X(20) VALUE SPACES.
+000730     05  FILLER PIC X(11) VALUE "RUN DATE : ".
+000740     05  HDG1-RUN-DATE PIC 9999/99/99.
+000750     05  FILLER PIC X(05) VALUE SPACES.
+000760     05  FILLER PIC X(06) VALUE "PAGE: ".
+000770     05  HDG1-PAGE PIC ZZZ9.
+000780     05  FILLER PIC X(45) VALUE SPACES.
+000790 
+000800 01  WS-HEADING-LINE-2.
+000810     05  FILLER PIC X(10) VALUE SPACES.
+000820     05  FILLER PIC X(12) VALUE "SEQ NUMBER".
+000830     05  FILLER PIC X(08) VALUE SPACES.
+000840     05  FILLER PIC X(12) VALUE "PRIME VALUE".
+000850     05  FILLER PIC X(90) VALUE SPACES.
+000860 
+000870 01  WS-DETAIL-LINE.
+000880     05  FILLER PIC X(12) VALUE SPACES.
+000890     05  DTL-SEQ-NUMBER PIC ZZZ9.
+000900     05  FILLER PIC X(14) VALUE SPACES.
+000910     05  DTL-PRIME-VALUE PIC ZZZZ9.
+000920     05  FILLER PIC X(97) VALUE SPACES.
+000930 
+000940 01  WS-SUMMARY-LINE-1.
+000950     05  FILLER PIC X(01) VALUE SPACES.
+000960     05  FILLER PIC X(30) VALUE "TOTAL PRIMES FOUND :".
+000970     05  SUM1-TOTAL PIC ZZZ9.
+000980     05  FILLER PIC X(97) VALUE SPACES.
+000990 
+001000 01  WS-SUMMARY-LINE-2.
+001010     05  FILLER PIC X(01) VALUE SPACES.
+001020     05  FILLER PIC X(30) VALUE "FINAL PRIME (NTH)  :".
+001030     05  SUM2-LAST-PRIME PIC ZZZZ9.
+001040     05  FILLER PIC X(96) VALUE SPACES.
+001050 
+001060 01  WS-STATS-HEADING-LINE.
+001070     05  FILLER PIC X(01) VALUE SPACES.
+001080     05  FILLER PIC X(40) VALUE
+001090         "PRIME-GAP AND TWIN-PRIME STATISTICS".
+001100     05  FILLER PIC X(91) VALUE SPACES.
+001110 
+001120 01  WS-STATS-LINE-1.
+001130     05  FILLER PIC X(01) VALUE SPACES.
+001140     05  FILLER PIC X(30) VALUE "LARGEST GAP        :".
+001150     05  STA1-MAX-GAP PIC ZZZZ9.
+001160     05  FILLER PIC X(10) VALUE SPACES.
+001170     05  FILLER PIC X(20) VALUE "OCCURRING AT PRIME:".
+001180     05  STA1-MAX-GAP-PRIME PIC ZZZZ9.
+001190     05  FILLER PIC X(61) VALUE SPACES.
+001200 
+001210 01  WS-STATS-LINE-2.
+001220     05  FILLER PIC X(01) VALUE SPACES.
+001230     05  FILLER PIC X(30) VALUE "TWIN PRIME PAIRS   :".
+001240     05  STA2-TWIN-COUNT PIC ZZZZ9.
+001250     05  FILLER PIC X(96) VALUE SPACES.
+001260 
+001270*****************************************************************
+001280** WORK FIELDS
+001290*****************************************************************
+001300 01  WS-PAGE-NUMBER PIC 9(4) VALUE 0.
+001310 01  WS-DETAIL-COUNT PIC 9(4) VALUE 0.
+001320 01  WS-LAST-PRIME-SEEN PIC 9(5) VALUE 0.
+001330 01  WS-RUN-DATE PIC 9(8) VALUE 0.
+001340 01  WS-MST-EOF-SW PIC X(01) VALUE "N".
+001350     88  WS-MST-EOF VALUE "Y".
+001360 01  WS-MST-FILE-STATUS PIC X(02) VALUE SPACES.
+001370 01  WS-RPT-FILE-STATUS PIC X(02) VALUE SPACES.
+001380 01  WS-STA-FILE-STATUS PIC X(02) VALUE SPACES.
+001382 01  WS-MST-OPEN-SW PIC X(01) VALUE "N".
+001384     88  WS-MST-OPENED VALUE "Y".
+001386 01  WS-RPT-OPEN-SW PIC X(01) VALUE "N".
+001388     88  WS-RPT-OPENED VALUE "Y".
+001390 
+001400 PROCEDURE DIVISION.
+001410 
+001420*****************************************************************
+001430** 0000-MAINLINE
+001440*****************************************************************
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001470     PERFORM 3000-PROCESS-RECORDS THRU 3000-EXIT
+001480     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001490     STOP RUN.
+001500 
+001510*****************************************************************
+001520** 1000-INITIALIZE
+001530*****************************************************************
+001540 1000-INITIALIZE.
+001550     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001560     OPEN INPUT PRIME-MASTER-FILE
+001562     IF WS-MST-FILE-STATUS NOT = "00"
+001564         DISPLAY "*** PRMRPT ABEND - PRIME-MASTER-FILE OPEN "
+001566             "FAILED - STATUS = " WS-MST-FILE-STATUS
+001568         PERFORM 9900-ABEND THRU 9900-EXIT
+001570     END-IF
+001572     MOVE "Y" TO WS-MST-OPEN-SW
+001574     OPEN OUTPUT PRIME-REPORT-FILE
+001576     IF WS-RPT-FILE-STATUS NOT = "00"
+001578         DISPLAY "*** PRMRPT ABEND - PRIME-REPORT-FILE OPEN "
+001580             "FAILED - STATUS = " WS-RPT-FILE-STATUS
+001582         PERFORM 9900-ABEND THRU 9900-EXIT
+001584     END-IF
+001586     MOVE "Y" TO WS-RPT-OPEN-SW
+001588     PERFORM 2000-WRITE-HEADINGS THRU 2000-EXIT
+001590     PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT.
+001600 
+001610 1000-EXIT.
+001620     EXIT.
+001630 
+001640*****************************************************************
+001650** 2000-WRITE-HEADINGS - PRINTED ON THE FIRST PAGE AND AGAIN
+001660** EVERY TIME THE LINAGE FOOTING IS REACHED.
+001670*****************************************************************
+001680 2000-WRITE-HEADINGS.
+001690     ADD 1 TO WS-PAGE-NUMBER
+001700     MOVE WS-RUN-DATE TO HDG1-RUN-DATE
+001710     MOVE WS-PAGE-NUMBER TO HDG1-PAGE
+001720     MOVE WS-HEADING-LINE-1 TO PRINT-RECORD
+001730     WRITE PRINT-RECORD AFTER ADVANCING PAGE
+001740     MOVE WS-HEADING-LINE-2 TO PRINT-RECORD
+001750     WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
+001760 
+001770 2000-EXIT.
+001780     EXIT.
+001790 
+001800*****************************************************************
+001810** 3000-PROCESS-RECORDS - ONE DETAIL LINE PER MASTER RECORD.
+001820*****************************************************************
+001830 3000-PROCESS-RECORDS.
+001840     PERFORM UNTIL WS-MST-EOF
+001850         PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT
+001860         PERFORM 3100-READ-MASTER-RECORD THRU 3100-EXIT
+001870     END-PERFORM.
+001880 
+001890 3000-EXIT.
+001900     EXIT.
+001910 
+001920*****************************************************************
+001930** 3100-READ-MASTER-RECORD
+001940*****************************************************************
+001950 3100-READ-MASTER-RECORD.
+001960     READ PRIME-MASTER-FILE
+001970         AT END
+001980             MOVE "Y" TO WS-MST-EOF-SW
+001990     END-READ.
+002000 
+002010 3100-EXIT.
+002020     EXIT.
+002030 
+002040*****************************************************************
+002050** 3200-WRITE-DETAIL-LINE - IF THE FOOTING LINE IS REACHED THE
+002060** RUNTIME FIRES AT END-OF-PAGE, WHICH RE-PRINTS THE HEADINGS ON
+002070** THE NEXT PAGE BEFORE PROCESSING CONTINUES.
+002080*****************************************************************
+002090 3200-WRITE-DETAIL-LINE.
+002100     ADD 1 TO WS-DETAIL-COUNT
+002110     MOVE PM-SEQUENCE-NUMBER TO DTL-SEQ-NUMBER
+002120     MOVE PM-PRIME-VALUE TO DTL-PRIME-VALUE
+002130     MOVE WS-DETAIL-LINE TO PRINT-RECORD
+002140     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002150         AT END-OF-PAGE
+002160             PERFORM 2000-WRITE-HEADINGS THRU 2000-EXIT
+002170     END-WRITE
+002180     MOVE PM-PRIME-VALUE TO WS-LAST-PRIME-SEEN.
+002190 
+002200 3200-EXIT.
+002210     EXIT.
+002220 
+002230*****************************************************************
+002240** 4000-WRITE-SUMMARY - TOTAL PRIMES FOUND AND THE FINAL (NTH)
+002250** PRIME, PRINTED AFTER THE LAST DETAIL LINE.
+002260*****************************************************************
+002270 4000-WRITE-SUMMARY.
+002280     MOVE SPACES TO PRINT-RECORD
+002290     WRITE PRINT-RECORD AFTER ADVANCING 2 LINES
+002300     MOVE WS-DETAIL-COUNT TO SUM1-TOTAL
+002310     MOVE WS-SUMMARY-LINE-1 TO PRINT-RECORD
+002320     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002330     MOVE WS-LAST-PRIME-SEEN TO SUM2-LAST-PRIME
+002340     MOVE WS-SUMMARY-LINE-2 TO PRINT-RECORD
+002350     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+002360 
+002370 4000-EXIT.
+002380     EXIT.
+002390 
+002400*****************************************************************
+002410** 5000-WRITE-GAP-STATISTICS - PRINTS THE PRIME-GAP AND
+002420** TWIN-PRIME SECTION FROM PRIME-STATS-FILE.  IF THE STATS FILE
+002430** IS NOT AVAILABLE (E.G. A REPORT RUN AGAINST AN OLDER MASTER
+002440** FILE PRODUCED BEFORE THIS SECTION EXISTED), THE SECTION IS
+002450** SIMPLY OMITTED.
+002460*****************************************************************
+002470 5000-WRITE-GAP-STATISTICS.
+002480     OPEN INPUT PRIME-STATS-FILE
+002490     IF WS-STA-FILE-STATUS = "00"
+002500         READ PRIME-STATS-FILE
+002510             AT END
+002520                 CONTINUE
+002530             NOT AT END
+002540                 MOVE SPACES TO PRINT-RECORD
+002550                 WRITE PRINT-RECORD AFTER ADVANCING 2 LINES
+002560                 MOVE WS-STATS-HEADING-LINE TO PRINT-RECORD
+002570                 WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002580                 MOVE SUM-MAX-GAP TO STA1-MAX-GAP
+002590                 MOVE SUM-MAX-GAP-PRIME TO STA1-MAX-GAP-PRIME
+002600                 MOVE WS-STATS-LINE-1 TO PRINT-RECORD
+002610                 WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002620                 MOVE SUM-TWIN-PRIME-COUNT TO STA2-TWIN-COUNT
+002630                 MOVE WS-STATS-LINE-2 TO PRINT-RECORD
+002640                 WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002650         END-READ
+002660         CLOSE PRIME-STATS-FILE
+002670     END-IF.
+002680 
+002690 5000-EXIT.
+002700     EXIT.
+002710 
+002720*****************************************************************
+002730** 9000-TERMINATE
+002740*****************************************************************
+002750 9000-TERMINATE.
+002760     PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+002770     PERFORM 5000-WRITE-GAP-STATISTICS THRU 5000-EXIT
+002780     CLOSE PRIME-MASTER-FILE
+002790     CLOSE PRIME-REPORT-FILE.
+002800
+002810 9000-EXIT.
+002820     EXIT.
+002830
+002840*****************************************************************
+002850** 9900-ABEND - COMMON ABEND EXIT.  REACHED FROM 1000-INITIALIZE
+002860** IF PRIME-MASTER-FILE OR PRIME-REPORT-FILE FAILS TO OPEN.  THE
+002870** CALLER DISPLAYS ITS OWN DIAGNOSTIC BEFORE PERFORMING HERE.
+002880*****************************************************************
+002890 9900-ABEND.
+002900     IF WS-MST-OPENED
+002910         CLOSE PRIME-MASTER-FILE
+002920     END-IF
+002930     IF WS-RPT-OPENED
+002940         CLOSE PRIME-REPORT-FILE
+002950     END-IF
+002960     MOVE 16 TO RETURN-CODE
+002970     STOP RUN.
+002980
+002990 9900-EXIT.
+003000     EXIT.
