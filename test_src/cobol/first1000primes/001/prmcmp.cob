@@ -0,0 +1,298 @@
+000010***************************************************************
+000020** PROGRAM-ID : PRMCMP
+000030** AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+000040** INSTALLATION : DATA CENTER SERVICES
+000050** DATE-WRITTEN  : 01/09/2023
+000060***************************************************************
+000070** MODIFICATION HISTORY
+000080** ------------------------------------------------------------
+000090** 01/09/2023 DRO  INITIAL VERSION.  COMPARES TODAY'S PRIME
+000100**                  MASTER FILE AGAINST THE PRIOR RUN'S COPY AND
+000110**                  REPORTS ANY PRIME VALUE THAT DOES NOT MATCH
+000120**                  FOR A SEQUENCE NUMBER PRESENT IN BOTH FILES.
+000122** 08/09/2026 DRO  ADDED A STATUS CHECK ON THE CURRENT-MASTER-
+000124**                  FILE OPEN (WS-CUR-FILE-STATUS WAS DECLARED
+000126**                  BUT NEVER TESTED) SO A MISSING CURRENT
+000128**                  MASTER FILE SKIPS RECONCILIATION THE SAME
+000129**                  WAY A MISSING PRIOR MASTER FILE ALREADY
+000130**                  DOES, INSTEAD OF FAILING ON THE FIRST READ.
+000131**                  CORRECTED WS-MISMATCH-LINE'S FILLER COUNT
+000132**                  TO SUM TO 132 BYTES, MATCHING PRINT-RECORD.
+000134** 08/09/2026 DRO  RECON-REPORT-FILE'S OPEN IS NOW STATUS
+000135**                  CHECKED AND FUNNELED THROUGH A NEW 9900-ABEND
+000136**                  EXIT ON FAILURE, SINCE IT IS THIS PROGRAM'S
+000137**                  SOLE DELIVERABLE.
+000138***************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. PRMCMP.
+000160 AUTHOR. D. OKONKWO.
+000170 INSTALLATION. DATA CENTER SERVICES.
+000180 DATE-WRITTEN. 01/09/2023.
+000190 DATE-COMPILED.
+000200 
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250 
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CURRENT-MASTER-FILE ASSIGN TO "PRMMST"
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-CUR-FILE-STATUS.
+000310 
+000320     SELECT PRIOR-MASTER-FILE ASSIGN TO "PRMMSTP"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-PRI-FILE-STATUS.
+000350 
+000360     SELECT RECON-REPORT-FILE ASSIGN TO "PRMCMPO"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-RPT-FILE-STATUS.
+000390 
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 
+000430 FD  CURRENT-MASTER-FILE
+000440     RECORDING MODE IS F
+000450     RECORD CONTAINS 80 CHARACTERS.
+000460 COPY PRMMST.
+000470 
+000480 FD  PRIOR-MASTER-FILE
+000490     RECORDING MODE IS F
+000500     RECORD CONTAINS 80 CHARACTERS.
+000510 COPY PRMMST REPLACING ==PRIME-MASTER-RECORD== BY
+000520     ==PRIOR-MASTER-RECORD==,
+000530     ==PM-SEQUENCE-NUMBER== BY ==PP-SEQUENCE-NUMBER==,
+000540     ==PM-PRIME-VALUE== BY ==PP-PRIME-VALUE==.
+000550 
+000560 FD  RECON-REPORT-FILE
+000570     RECORDING MODE IS F
+000580     RECORD CONTAINS 132 CHARACTERS.
+000590 01  PRINT-RECORD PIC X(132).
+000600 
+000610 WORKING-STORAGE SECTION.
+000620 
+000630*****************************************************************
+000640** REPORT LINE LAYOUTS
+000650*****************************************************************
+000660 01  WS-HEADING-LINE-1.
+000670     05  FILLER PIC X(01) VALUE SPACES.
+000680     05  FILLER PIC X(40) VALUE
+000690         "PRIME MASTER FILE RECONCILIATION REPORT".
+000700     05  FILLER PIC X(10) VALUE SPACES.
+000710     05  FILLER PIC X(11) VALUE "RUN DATE : ".
+000720     05  HDG1-RUN-DATE PIC 9999/99/99.
+000730     05  FILLER PIC X(60) VALUE SPACES.
+000740 
+000750 01  WS-MISMATCH-LINE.
+000760     05  FILLER PIC X(01) VALUE SPACES.
+000770     05  FILLER PIC X(20) VALUE "MISMATCH AT SEQ NO :".
+000780     05  MIS-SEQ-NUMBER PIC ZZZ9.
+000790     05  FILLER PIC X(05) VALUE SPACES.
+000800     05  FILLER PIC X(14) VALUE "CURRENT VALUE:".
+000810     05  MIS-CUR-VALUE PIC ZZZZ9.
+000820     05  FILLER PIC X(05) VALUE SPACES.
+000830     05  FILLER PIC X(12) VALUE "PRIOR VALUE:".
+000840     05  MIS-PRI-VALUE PIC ZZZZ9.
+000850     05  FILLER PIC X(61) VALUE SPACES.
+000860 
+000870 01  WS-SUMMARY-LINE-1.
+000880     05  FILLER PIC X(01) VALUE SPACES.
+000890     05  FILLER PIC X(30) VALUE "RECORDS COMPARED   :".
+000900     05  SUM1-COMPARED PIC ZZZ9.
+000910     05  FILLER PIC X(97) VALUE SPACES.
+000920 
+000930 01  WS-SUMMARY-LINE-2.
+000940     05  FILLER PIC X(01) VALUE SPACES.
+000950     05  FILLER PIC X(30) VALUE "MISMATCHES FOUND   :".
+000960     05  SUM2-MISMATCHES PIC ZZZ9.
+000970     05  FILLER PIC X(97) VALUE SPACES.
+000980 
+000990*****************************************************************
+001000** WORK FIELDS
+001010*****************************************************************
+001020 01  WS-RUN-DATE PIC 9(8) VALUE 0.
+001030 01  WS-COMPARED-COUNT PIC 9(4) VALUE 0.
+001040 01  WS-MISMATCH-COUNT PIC 9(4) VALUE 0.
+001050 01  WS-CUR-EOF-SW PIC X(01) VALUE "N".
+001060     88  WS-CUR-EOF VALUE "Y".
+001070 01  WS-PRI-EOF-SW PIC X(01) VALUE "N".
+001080     88  WS-PRI-EOF VALUE "Y".
+001090 01  WS-CUR-FILE-STATUS PIC X(02) VALUE SPACES.
+001100 01  WS-PRI-FILE-STATUS PIC X(02) VALUE SPACES.
+001110 01  WS-RPT-FILE-STATUS PIC X(02) VALUE SPACES.
+001120 01  WS-PRI-OPEN-SW PIC X(01) VALUE "N".
+001130     88  WS-PRI-OPENED VALUE "Y".
+001132 01  WS-CUR-OPEN-SW PIC X(01) VALUE "N".
+001134     88  WS-CUR-OPENED VALUE "Y".
+001140 
+001150 PROCEDURE DIVISION.
+001160 
+001170*****************************************************************
+001180** 0000-MAINLINE
+001190*****************************************************************
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001220     PERFORM 2000-PROCESS-RECONCILIATION THRU 2000-EXIT
+001230     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001240     STOP RUN.
+001250 
+001260*****************************************************************
+001270** 1000-INITIALIZE
+001280*****************************************************************
+001290 1000-INITIALIZE.
+001300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001310     OPEN INPUT CURRENT-MASTER-FILE
+001320     OPEN INPUT PRIOR-MASTER-FILE
+001330     OPEN OUTPUT RECON-REPORT-FILE
+001332     IF WS-RPT-FILE-STATUS NOT = "00"
+001334         DISPLAY "*** PRMCMP ABEND - RECON-REPORT-FILE OPEN "
+001336             "FAILED - STATUS = " WS-RPT-FILE-STATUS
+001338         PERFORM 9900-ABEND THRU 9900-EXIT
+001339     END-IF
+001340
+001350     IF WS-CUR-FILE-STATUS NOT = "00"
+001352         DISPLAY "*** PRMCMP - NO CURRENT MASTER FILE FOUND ***"
+001354         DISPLAY "*** RECONCILIATION SKIPPED               ***"
+001356         MOVE "Y" TO WS-CUR-EOF-SW
+001358         MOVE "Y" TO WS-PRI-EOF-SW
+001360     ELSE
+001362         MOVE "Y" TO WS-CUR-OPEN-SW
+001364         IF WS-PRI-FILE-STATUS NOT = "00"
+001370         DISPLAY "*** PRMCMP - NO PRIOR MASTER FILE FOUND ***"
+001372         DISPLAY "*** RECONCILIATION SKIPPED               ***"
+001380         MOVE "Y" TO WS-PRI-EOF-SW
+001390         MOVE "Y" TO WS-CUR-EOF-SW
+001400         ELSE
+001410         MOVE "Y" TO WS-PRI-OPEN-SW
+001420         PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+001430         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+001440         END-IF
+001442     END-IF
+001450 
+001460     MOVE WS-RUN-DATE TO HDG1-RUN-DATE
+001470     MOVE WS-HEADING-LINE-1 TO PRINT-RECORD
+001480     WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+001490 
+001500 1000-EXIT.
+001510     EXIT.
+001520 
+001530*****************************************************************
+001540** 2000-PROCESS-RECONCILIATION - MATCH-MERGE THE TWO FILES BY
+001550** SEQUENCE NUMBER.  ONLY SEQUENCE NUMBERS PRESENT IN BOTH FILES
+001560** ARE COMPARED; A RUN THAT SIMPLY WENT FARTHER THAN THE PRIOR
+001570** ONE IS NOT, BY ITSELF, A MISMATCH.
+001580*****************************************************************
+001590 2000-PROCESS-RECONCILIATION.
+001600     PERFORM UNTIL WS-CUR-EOF AND WS-PRI-EOF
+001610         EVALUATE TRUE
+001620             WHEN WS-CUR-EOF
+001630                 PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+001640             WHEN WS-PRI-EOF
+001650                 PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+001660             WHEN PM-SEQUENCE-NUMBER = PP-SEQUENCE-NUMBER
+001670                 PERFORM 3000-COMPARE-RECORDS THRU 3000-EXIT
+001680                 PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+001690                 PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+001700             WHEN PM-SEQUENCE-NUMBER < PP-SEQUENCE-NUMBER
+001710                 PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+001720             WHEN OTHER
+001730                 PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+001740         END-EVALUATE
+001750     END-PERFORM.
+001760 
+001770 2000-EXIT.
+001780     EXIT.
+001790 
+001800*****************************************************************
+001810** 2100-READ-CURRENT
+001820*****************************************************************
+001830 2100-READ-CURRENT.
+001840     READ CURRENT-MASTER-FILE
+001850         AT END
+001860             MOVE "Y" TO WS-CUR-EOF-SW
+001870     END-READ.
+001880 
+001890 2100-EXIT.
+001900     EXIT.
+001910 
+001920*****************************************************************
+001930** 2200-READ-PRIOR
+001940*****************************************************************
+001950 2200-READ-PRIOR.
+001960     READ PRIOR-MASTER-FILE
+001970         AT END
+001980             MOVE "Y" TO WS-PRI-EOF-SW
+001990     END-READ.
+002000 
+002010 2200-EXIT.
+002020     EXIT.
+002030 
+002040*****************************************************************
+002050** 3000-COMPARE-RECORDS - SAME SEQUENCE NUMBER IN BOTH FILES.
+002060** THE PRIME VALUE MUST AGREE OR THE MASTER FILE HAS DRIFTED.
+002070*****************************************************************
+002080 3000-COMPARE-RECORDS.
+002090     ADD 1 TO WS-COMPARED-COUNT
+002100     IF PM-PRIME-VALUE NOT = PP-PRIME-VALUE
+002110         ADD 1 TO WS-MISMATCH-COUNT
+002120         MOVE PM-SEQUENCE-NUMBER TO MIS-SEQ-NUMBER
+002130         MOVE PM-PRIME-VALUE TO MIS-CUR-VALUE
+002140         MOVE PP-PRIME-VALUE TO MIS-PRI-VALUE
+002150         MOVE WS-MISMATCH-LINE TO PRINT-RECORD
+002160         WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002170     END-IF.
+002180 
+002190 3000-EXIT.
+002200     EXIT.
+002210 
+002220*****************************************************************
+002230** 9000-TERMINATE
+002240*****************************************************************
+002250 9000-TERMINATE.
+002260     MOVE SPACES TO PRINT-RECORD
+002270     WRITE PRINT-RECORD AFTER ADVANCING 2 LINES
+002280     MOVE WS-COMPARED-COUNT TO SUM1-COMPARED
+002290     MOVE WS-SUMMARY-LINE-1 TO PRINT-RECORD
+002300     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002310     MOVE WS-MISMATCH-COUNT TO SUM2-MISMATCHES
+002320     MOVE WS-SUMMARY-LINE-2 TO PRINT-RECORD
+002330     WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+002340 
+002350     IF WS-CUR-OPENED
+002352         CLOSE CURRENT-MASTER-FILE
+002354     END-IF
+002360     IF WS-PRI-OPENED
+002370         CLOSE PRIOR-MASTER-FILE
+002380     END-IF
+002390     CLOSE RECON-REPORT-FILE
+002400 
+002410     IF WS-MISMATCH-COUNT > 0
+002420         MOVE 8 TO RETURN-CODE
+002430     END-IF.
+002440
+002450 9000-EXIT.
+002460     EXIT.
+002470
+002480*****************************************************************
+002490** 9900-ABEND - COMMON ABEND EXIT.  REACHED FROM 1000-INITIALIZE
+002500** IF RECON-REPORT-FILE, THE PROGRAM'S SOLE DELIVERABLE, FAILS
+002510** TO OPEN.  THE CALLER DISPLAYS ITS OWN DIAGNOSTIC BEFORE
+002520** PERFORMING HERE.  CURRENT-MASTER-FILE AND PRIOR-MASTER-FILE
+002530** ARE CLOSED HERE OFF THEIR OWN FILE STATUS RATHER THAN
+002540** WS-CUR-OPEN-SW/WS-PRI-OPEN-SW, SINCE THOSE SWITCHES ARE NOT
+002550** SET UNTIL AFTER THE POINT IN 1000-INITIALIZE WHERE THIS
+002560** ABEND CAN BE REACHED.
+002570*****************************************************************
+002580 9900-ABEND.
+002590     IF WS-CUR-FILE-STATUS = "00"
+002600         CLOSE CURRENT-MASTER-FILE
+002610     END-IF
+002620     IF WS-PRI-FILE-STATUS = "00"
+002630         CLOSE PRIOR-MASTER-FILE
+002640     END-IF
+002650     MOVE 16 TO RETURN-CODE
+002660     STOP RUN.
+002670
+002680 9900-EXIT.
+002690     EXIT.
