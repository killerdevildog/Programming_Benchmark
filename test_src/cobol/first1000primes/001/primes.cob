@@ -1,55 +1,483 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMES.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COUNT PIC 9(4) VALUE 0.
-       01 WS-NUM PIC 9(5) VALUE 2.
-       01 WS-LAST-PRIME PIC 9(5) VALUE 0.
-       01 WS-I PIC 9(5).
-       01 WS-IS-PRIME PIC 9 VALUE 1.
-       01 WS-SQRT PIC 9(5).
-       
-       PROCEDURE DIVISION.
-           PERFORM UNTIL WS-COUNT = 1000
-               PERFORM CHECK-PRIME
-               IF WS-IS-PRIME = 1
-                   MOVE WS-NUM TO WS-LAST-PRIME
-                   ADD 1 TO WS-COUNT
-               END-IF
-               ADD 1 TO WS-NUM
-           END-PERFORM
-           
-           DISPLAY WS-LAST-PRIME
-           STOP RUN.
-       
-       CHECK-PRIME.
-           MOVE 1 TO WS-IS-PRIME
-           
-           IF WS-NUM < 2
-               MOVE 0 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-           
-           IF WS-NUM = 2
-               MOVE 1 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-           
-           DIVIDE WS-NUM BY 2 GIVING WS-I REMAINDER WS-SQRT
-           IF WS-SQRT = 0
-               MOVE 0 TO WS-IS-PRIME
-               EXIT PARAGRAPH
-           END-IF
-           
-           MOVE 3 TO WS-I
-           COMPUTE WS-SQRT = WS-I * WS-I
-           PERFORM UNTIL WS-SQRT > WS-NUM
-               DIVIDE WS-NUM BY WS-I GIVING WS-SQRT REMAINDER WS-SQRT
-               IF WS-SQRT = 0
-                   MOVE 0 TO WS-IS-PRIME
-                   EXIT PARAGRAPH
-               END-IF
-               ADD 2 TO WS-I
-               COMPUTE WS-SQRT = WS-I * WS-I
-           END-PERFORM.
+000010***************************************************************
+000020** PROGRAM-ID : PRIMES
+000030** AUTHOR     : D. OKONKWO - BATCH PRODUCTION SUPPORT
+000040** INSTALLATION : DATA CENTER SERVICES
+000050** DATE-WRITTEN  : 01/06/2019
+000060***************************************************************
+000070** MODIFICATION HISTORY
+000080** ------------------------------------------------------------
+000090** 03/14/2021 DRO  ADDED PRIME-MASTER-FILE OUTPUT SO DOWNSTREAM
+000100**                  JOBS NO LONGER HAVE TO RECOMPUTE THE LIST.
+000110** 03/28/2021 DRO  TARGET COUNT NOW COMES FROM A CONTROL RECORD
+000120**                  (PRIMES-CTL-FILE) INSTEAD OF A LITERAL.
+000130** 09/02/2021 DRO  ADDED CHECKPOINT/RESTART EVERY 100 PRIMES SO
+000140**                  A LONG RUN CAN RESUME AFTER AN ABEND INSTEAD
+000150**                  OF STARTING OVER FROM WS-NUM = 2.
+000160** 09/15/2021 DRO  ADDED SIZE ERROR TRAPS AROUND THE TRIAL
+000170**                  DIVISION ARITHMETIC IN 3000-CHECK-PRIME SO A
+000180**                  FIELD OVERFLOW ABENDS INSTEAD OF SILENTLY
+000190**                  HANDING BACK A WRONG ANSWER.
+000200** 11/18/2022 DRO  ADDED A ONE-RECORD-PER-RUN AUDIT TRAIL WITH
+000210**                  JOB START/END TIMESTAMPS AND COMPLETION STATUS.
+000220** 02/20/2023 DRO  ADDED PRIME-GAP AND TWIN-PRIME STATISTICS,
+000230**                  ROLLED UP INTO A SUMMARY RECORD FOR PRMRPT.
+000232** 08/09/2026 DRO  WS-CKPT-INTERVAL REDUCED FROM 100 TO 1.  WITH
+000233**                  A WIDER INTERVAL, A RESTART'S OPEN EXTEND
+000234**                  RE-APPENDED PRIME-MASTER-FILE RECORDS THAT
+000235**                  WERE ALREADY ON DISK FROM BEFORE THE ABEND
+000236**                  (PHYSICAL EOF RAN AHEAD OF CKP-COUNT BY UP TO
+000237**                  ONE INTERVAL'S WORTH), PRODUCING DUPLICATE
+000238**                  SEQUENCE NUMBERS.  A CHECKPOINT IS NOW TAKEN
+000239**                  WITH EVERY MASTER RECORD WRITTEN SO CKP-COUNT
+000240**                  ALWAYS MATCHES PRIME-MASTER-FILE'S TRUE EOF.
+000241**                  ALSO ADDED STATUS CHECKS AROUND THE CHECKPOINT
+000242**                  FILE OPENS IN 3700/3800.
+000244** 08/09/2026 DRO  PRIMES-AUDIT-FILE'S OPEN (AND ITS OUTPUT
+000245**                  FALLBACK) IS NOW STATUS CHECKED AND FUNNELED
+000246**                  THROUGH 9900-ABEND ON FAILURE, GUARDED BY A
+000247**                  NEW WS-AUD-OPEN-SW THE SAME WAY WS-MST-OPEN-SW
+000248**                  GUARDS PRIME-MASTER-FILE.
+000249***************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. PRIMES.
+000270 AUTHOR. D. OKONKWO.
+000280 INSTALLATION. DATA CENTER SERVICES.
+000290 DATE-WRITTEN. 01/06/2019.
+000300 DATE-COMPILED.
+000310 
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000360 
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PRIMES-CTL-FILE ASSIGN TO "PRMCTL"
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-CTL-FILE-STATUS.
+000420 
+000430     SELECT PRIME-MASTER-FILE ASSIGN TO "PRMMST"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-MST-FILE-STATUS.
+000460 
+000470     SELECT PRIMES-CHECKPOINT-FILE ASSIGN TO "PRMCKPT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-CKP-FILE-STATUS.
+000500 
+000510     SELECT PRIMES-AUDIT-FILE ASSIGN TO "PRMAUDIT"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-AUD-FILE-STATUS.
+000540 
+000550     SELECT PRIME-STATS-FILE ASSIGN TO "PRMSTAT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-STA-FILE-STATUS.
+000580 
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 
+000620 FD  PRIMES-CTL-FILE
+000630     RECORDING MODE IS F
+000640     RECORD CONTAINS 80 CHARACTERS.
+000650 COPY PRMCTL.
+000660 
+000670 FD  PRIME-MASTER-FILE
+000680     RECORDING MODE IS F
+000690     RECORD CONTAINS 80 CHARACTERS.
+000700 COPY PRMMST.
+000710 
+000720 FD  PRIMES-CHECKPOINT-FILE
+000730     RECORDING MODE IS F
+000740     RECORD CONTAINS 80 CHARACTERS.
+000750 COPY PRMCKP.
+000760 
+000770 FD  PRIMES-AUDIT-FILE
+000780     RECORDING MODE IS F
+000790     RECORD CONTAINS 80 CHARACTERS.
+000800 COPY PRMAUD.
+000810 
+000820 FD  PRIME-STATS-FILE
+000830     RECORDING MODE IS F
+000840     RECORD CONTAINS 80 CHARACTERS.
+000850 COPY PRMSUM.
+000860 
+000870 WORKING-STORAGE SECTION.
+000880 01  WS-COUNT PIC 9(4) VALUE 0.
+000890 01  WS-TARGET-COUNT PIC 9(4) VALUE 1000.
+000900 01  WS-NUM PIC 9(5) VALUE 2.
+000910 01  WS-LAST-PRIME PIC 9(5) VALUE 0.
+000920 01  WS-I PIC 9(5).
+000930 01  WS-IS-PRIME PIC 9 VALUE 1.
+000940 01  WS-SQRT PIC 9(5).
+000950 01  WS-CKPT-INTERVAL PIC 9(4) VALUE 1.
+000960 01  WS-CKPT-COUNTER PIC 9(4) VALUE 0.
+000970 01  WS-RESTART-SW PIC X(01) VALUE "N".
+000980     88  WS-RESTART-YES VALUE "Y".
+000990     88  WS-RESTART-NO VALUE "N".
+000995 01  WS-MST-OPEN-SW PIC X(01) VALUE "N".
+000996     88  WS-MST-OPENED VALUE "Y".
+000997 01  WS-AUD-OPEN-SW PIC X(01) VALUE "N".
+000998     88  WS-AUD-OPENED VALUE "Y".
+001000 01  WS-CTL-FILE-STATUS PIC X(02) VALUE SPACES.
+001010 01  WS-MST-FILE-STATUS PIC X(02) VALUE SPACES.
+001020 01  WS-CKP-FILE-STATUS PIC X(02) VALUE SPACES.
+001030 01  WS-AUD-FILE-STATUS PIC X(02) VALUE SPACES.
+001040 01  WS-STA-FILE-STATUS PIC X(02) VALUE SPACES.
+001050 01  WS-JOB-START-DATE PIC 9(8) VALUE 0.
+001060 01  WS-JOB-START-TIME PIC 9(8) VALUE 0.
+001070 01  WS-JOB-END-DATE PIC 9(8) VALUE 0.
+001080 01  WS-JOB-END-TIME PIC 9(8) VALUE 0.
+001090 01  WS-GAP PIC 9(5) VALUE 0.
+001100 01  WS-MAX-GAP PIC 9(5) VALUE 0.
+001110 01  WS-MAX-GAP-AT PIC 9(5) VALUE 0.
+001120 01  WS-TWIN-COUNT PIC 9(5) VALUE 0.
+001130 
+001140 PROCEDURE DIVISION.
+001150 
+001160*****************************************************************
+001170** 0000-MAINLINE
+001180*****************************************************************
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001210     PERFORM 2000-PROCESS-PRIMES THRU 2000-EXIT
+001220     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001230     STOP RUN.
+001240 
+001250*****************************************************************
+001260** 1000-INITIALIZE - READ THE CONTROL CARD, DETERMINE WHETHER
+001270** THIS IS A RESTART, AND OPEN THE OUTPUT FILES ACCORDINGLY.
+001280*****************************************************************
+001290 1000-INITIALIZE.
+001300     ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD
+001310     ACCEPT WS-JOB-START-TIME FROM TIME
+001320 
+001330     PERFORM 1100-READ-CONTROL-RECORD THRU 1100-EXIT
+001340     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+001350
+001360     OPEN EXTEND PRIMES-AUDIT-FILE
+001370     IF WS-AUD-FILE-STATUS NOT = "00"
+001380         OPEN OUTPUT PRIMES-AUDIT-FILE
+001390     END-IF
+001392
+001394     IF WS-AUD-FILE-STATUS NOT = "00"
+001396         DISPLAY "*** PRIMES-AUDIT-FILE OPEN FAILED - STATUS = "
+001398             WS-AUD-FILE-STATUS
+001399         PERFORM 9900-ABEND THRU 9900-EXIT
+001400     END-IF
+001402     MOVE "Y" TO WS-AUD-OPEN-SW
+001404
+001410     IF WS-RESTART-YES
+001420         OPEN EXTEND PRIME-MASTER-FILE
+001430     ELSE
+001440         OPEN OUTPUT PRIME-MASTER-FILE
+001450     END-IF
+001460
+001462     IF WS-MST-FILE-STATUS = "00"
+001464         MOVE "Y" TO WS-MST-OPEN-SW
+001466     ELSE
+001468         DISPLAY "*** PRIME-MASTER-FILE OPEN FAILED - STATUS = "
+001470             WS-MST-FILE-STATUS
+001472         PERFORM 9900-ABEND THRU 9900-EXIT
+001474     END-IF.
+001476
+001480 1000-EXIT.
+001485     EXIT.
+
+001500*****************************************************************
+001510** 2000-PROCESS-PRIMES - THE MAIN COMPUTATION LOOP.
+001520*****************************************************************
+001530 2000-PROCESS-PRIMES.
+001540     PERFORM UNTIL WS-COUNT NOT < WS-TARGET-COUNT
+001550         PERFORM 3000-CHECK-PRIME THRU 3000-EXIT
+001560         IF WS-IS-PRIME = 1
+001570             PERFORM 3600-COMPUTE-GAP-STATS THRU 3600-EXIT
+001580             MOVE WS-NUM TO WS-LAST-PRIME
+001590             ADD 1 TO WS-COUNT
+001600             PERFORM 3500-WRITE-MASTER-RECORD THRU 3500-EXIT
+001610             ADD 1 TO WS-CKPT-COUNTER
+001620             IF WS-CKPT-COUNTER = WS-CKPT-INTERVAL
+001630                 PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+001640                 MOVE 0 TO WS-CKPT-COUNTER
+001650             END-IF
+001660         END-IF
+001670         ADD 1 TO WS-NUM
+001680     END-PERFORM.
+001690 
+001700 2000-EXIT.
+001710     EXIT.
+001720 
+001730*****************************************************************
+001740** 1100-READ-CONTROL-RECORD - PICK UP THE REQUESTED TARGET COUNT.
+001750** IF PRIMES-CTL-FILE IS MISSING OR EMPTY THE 1000-PRIME DEFAULT
+001760** ESTABLISHED IN WORKING-STORAGE IS LEFT UNCHANGED, SO OPERATORS
+001770** CAN STILL RUN WITHOUT SUPPLYING A CONTROL CARD.
+001780*****************************************************************
+001790 1100-READ-CONTROL-RECORD.
+001800     OPEN INPUT PRIMES-CTL-FILE
+001810     IF WS-CTL-FILE-STATUS = "00"
+001820         READ PRIMES-CTL-FILE
+001830             AT END
+001840                 CONTINUE
+001850             NOT AT END
+001860                 IF CTL-TARGET-COUNT > 0
+001870                     MOVE CTL-TARGET-COUNT TO WS-TARGET-COUNT
+001880                 END-IF
+001890         END-READ
+001900         CLOSE PRIMES-CTL-FILE
+001910     END-IF.
+001920 
+001930 1100-EXIT.
+001940     EXIT.
+001950 
+001960*****************************************************************
+001970** 1200-CHECK-RESTART - IF A CHECKPOINT RECORD EXISTS FROM A
+001980** PRIOR RUN THAT DID NOT COMPLETE, RESUME FROM THE SAVED
+001990** WS-NUM / WS-COUNT RATHER THAN STARTING OVER AT WS-NUM = 2.
+002000*****************************************************************
+002010 1200-CHECK-RESTART.
+002020     MOVE "N" TO WS-RESTART-SW
+002030     OPEN INPUT PRIMES-CHECKPOINT-FILE
+002040     IF WS-CKP-FILE-STATUS = "00"
+002050         READ PRIMES-CHECKPOINT-FILE
+002060             AT END
+002070                 MOVE "N" TO WS-RESTART-SW
+002080             NOT AT END
+002090                 MOVE "Y" TO WS-RESTART-SW
+002100                 MOVE CKP-COUNT TO WS-COUNT
+002110                 MOVE CKP-NUM TO WS-NUM
+002120                 MOVE CKP-LAST-PRIME TO WS-LAST-PRIME
+002130                 MOVE CKP-MAX-GAP TO WS-MAX-GAP
+002140                 MOVE CKP-MAX-GAP-AT TO WS-MAX-GAP-AT
+002150                 MOVE CKP-TWIN-COUNT TO WS-TWIN-COUNT
+002160                 ADD 1 TO WS-NUM
+002170         END-READ
+002180         CLOSE PRIMES-CHECKPOINT-FILE
+002190     END-IF.
+002200 
+002210 1200-EXIT.
+002220     EXIT.
+002230 
+002240*****************************************************************
+002250** 3000-CHECK-PRIME - TRIAL DIVISION UP TO THE SQUARE ROOT OF
+002260** WS-NUM.
+002270*****************************************************************
+002280 3000-CHECK-PRIME.
+002290     MOVE 1 TO WS-IS-PRIME
+002300 
+002310     IF WS-NUM < 2
+002320         MOVE 0 TO WS-IS-PRIME
+002330         GO TO 3000-EXIT
+002340     END-IF
+002350 
+002360     IF WS-NUM = 2
+002370         MOVE 1 TO WS-IS-PRIME
+002380         GO TO 3000-EXIT
+002390     END-IF
+002400 
+002410     DIVIDE WS-NUM BY 2 GIVING WS-I REMAINDER WS-SQRT
+002420         ON SIZE ERROR
+002422             DISPLAY "*** PRIMES ABEND - NUMERIC OVERFLOW ***"
+002424             DISPLAY "*** IN 3000-CHECK-PRIME              ***"
+002426             DISPLAY "*** WS-NUM = " WS-NUM " WS-I = " WS-I
+002430             PERFORM 9900-ABEND THRU 9900-EXIT
+002440     END-DIVIDE
+002450     IF WS-SQRT = 0
+002460         MOVE 0 TO WS-IS-PRIME
+002470         GO TO 3000-EXIT
+002480     END-IF
+002490 
+002500     MOVE 3 TO WS-I
+002510     COMPUTE WS-SQRT = WS-I * WS-I
+002520         ON SIZE ERROR
+002522             DISPLAY "*** PRIMES ABEND - NUMERIC OVERFLOW ***"
+002524             DISPLAY "*** IN 3000-CHECK-PRIME              ***"
+002526             DISPLAY "*** WS-NUM = " WS-NUM " WS-I = " WS-I
+002530             PERFORM 9900-ABEND THRU 9900-EXIT
+002540     END-COMPUTE
+002550     PERFORM UNTIL WS-SQRT > WS-NUM
+002560         DIVIDE WS-NUM BY WS-I GIVING WS-SQRT REMAINDER WS-SQRT
+002570             ON SIZE ERROR
+002572             DISPLAY "*** OVERFLOW IN 3000-CHECK-PRIME ***"
+002576             DISPLAY "*** WS-NUM = " WS-NUM " WS-I = " WS-I
+002580             PERFORM 9900-ABEND THRU 9900-EXIT
+002590         END-DIVIDE
+002600         IF WS-SQRT = 0
+002610             MOVE 0 TO WS-IS-PRIME
+002620             GO TO 3000-EXIT
+002630         END-IF
+002640         ADD 2 TO WS-I
+002650         COMPUTE WS-SQRT = WS-I * WS-I
+002660             ON SIZE ERROR
+002662             DISPLAY "*** OVERFLOW IN 3000-CHECK-PRIME ***"
+002666             DISPLAY "*** WS-NUM = " WS-NUM " WS-I = " WS-I
+002670             PERFORM 9900-ABEND THRU 9900-EXIT
+002680         END-COMPUTE
+002690     END-PERFORM.
+002700 
+002710 3000-EXIT.
+002720     EXIT.
+002730 
+002740*****************************************************************
+002750** 3500-WRITE-MASTER-RECORD - ONE OUTPUT RECORD PER PRIME FOUND.
+002760*****************************************************************
+002770 3500-WRITE-MASTER-RECORD.
+002780     MOVE WS-COUNT TO PM-SEQUENCE-NUMBER
+002790     MOVE WS-NUM TO PM-PRIME-VALUE
+002800     WRITE PRIME-MASTER-RECORD.
+002810 
+002820 3500-EXIT.
+002830     EXIT.
+002840 
+002850*****************************************************************
+002860** 3600-COMPUTE-GAP-STATS - CALLED WITH WS-LAST-PRIME STILL
+002870** HOLDING THE PREVIOUS PRIME AND WS-NUM HOLDING THE ONE JUST
+002880** FOUND.  WS-COUNT IS STILL THE COUNT BEFORE THIS PRIME IS
+002890** TALLIED, SO A ZERO HERE MEANS THIS IS THE FIRST PRIME OF THE
+002900** RUN (OR OF A RESTART) AND THERE IS NO PRECEDING PRIME TO GAP
+002910** AGAINST.
+002920*****************************************************************
+002930 3600-COMPUTE-GAP-STATS.
+002940     IF WS-COUNT > 0
+002950         COMPUTE WS-GAP = WS-NUM - WS-LAST-PRIME
+002960         IF WS-GAP > WS-MAX-GAP
+002970             MOVE WS-GAP TO WS-MAX-GAP
+002980             MOVE WS-NUM TO WS-MAX-GAP-AT
+002990         END-IF
+003000         IF WS-GAP = 2
+003010             ADD 1 TO WS-TWIN-COUNT
+003020         END-IF
+003030     END-IF.
+003040 
+003050 3600-EXIT.
+003060     EXIT.
+003070 
+003080*****************************************************************
+003090** 3700-WRITE-CHECKPOINT - PERSIST ENOUGH STATE TO RESUME THE
+003100** MAIN LOOP AFTER AN ABEND WITHOUT REDOING THE TRIAL DIVISION
+003110** ALREADY COMPLETED.  THE FILE IS REWRITTEN EACH TIME SO ONLY
+003120** THE MOST RECENT CHECKPOINT IS EVER KEPT.
+003130*****************************************************************
+003140 3700-WRITE-CHECKPOINT.
+003150     MOVE WS-COUNT TO CKP-COUNT
+003160     MOVE WS-NUM TO CKP-NUM
+003170     MOVE WS-LAST-PRIME TO CKP-LAST-PRIME
+003180     MOVE WS-MAX-GAP TO CKP-MAX-GAP
+003190     MOVE WS-MAX-GAP-AT TO CKP-MAX-GAP-AT
+003200     MOVE WS-TWIN-COUNT TO CKP-TWIN-COUNT
+003210     OPEN OUTPUT PRIMES-CHECKPOINT-FILE
+003212     IF WS-CKP-FILE-STATUS = "00"
+003214         WRITE PRIMES-CHECKPOINT-RECORD
+003216         CLOSE PRIMES-CHECKPOINT-FILE
+003218     ELSE
+003220         DISPLAY "*** PRIMES-CHECKPOINT-FILE OPEN FAILED - "
+003222             "STATUS = " WS-CKP-FILE-STATUS
+003224         DISPLAY "*** CHECKPOINT NOT WRITTEN FOR THIS RUN ***"
+003226     END-IF.
+003240 
+003250 3700-EXIT.
+003260     EXIT.
+003270 
+003280*****************************************************************
+003290** 3800-CLEAR-CHECKPOINT - RUN COMPLETED NORMALLY, SO THE
+003300** CHECKPOINT IS NO LONGER NEEDED.  THE FILE IS REDUCED TO ZERO
+003310** RECORDS SO 1200-CHECK-RESTART FINDS NOTHING TO RESUME FROM
+003320** ON THE NEXT RUN.
+003330*****************************************************************
+003340 3800-CLEAR-CHECKPOINT.
+003350     OPEN OUTPUT PRIMES-CHECKPOINT-FILE
+003352     IF WS-CKP-FILE-STATUS = "00"
+003354         CLOSE PRIMES-CHECKPOINT-FILE
+003356     ELSE
+003358         DISPLAY "*** PRIMES-CHECKPOINT-FILE OPEN FAILED - "
+003360             "STATUS = " WS-CKP-FILE-STATUS
+003362         DISPLAY "*** CHECKPOINT NOT CLEARED FOR THIS RUN ***"
+003364     END-IF.
+003370 
+003380 3800-EXIT.
+003390     EXIT.
+003400 
+003410*****************************************************************
+003420** 4000-WRITE-STATS-SUMMARY - ONE RECORD ROLLING UP THE PRIME-GAP
+003430** AND TWIN-PRIME STATISTICS FOR THIS RUN, READ BY PRMRPT.
+003440*****************************************************************
+003450 4000-WRITE-STATS-SUMMARY.
+003460     MOVE WS-COUNT TO SUM-TOTAL-PRIMES
+003470     MOVE WS-LAST-PRIME TO SUM-LAST-PRIME
+003480     MOVE WS-MAX-GAP TO SUM-MAX-GAP
+003490     MOVE WS-MAX-GAP-AT TO SUM-MAX-GAP-PRIME
+003500     MOVE WS-TWIN-COUNT TO SUM-TWIN-PRIME-COUNT
+003510     OPEN OUTPUT PRIME-STATS-FILE
+003512     IF WS-STA-FILE-STATUS = "00"
+003514         WRITE PRIME-SUMMARY-RECORD
+003516         CLOSE PRIME-STATS-FILE
+003518     ELSE
+003520         DISPLAY "*** PRIME-STATS-FILE OPEN FAILED - STATUS = "
+003522             WS-STA-FILE-STATUS
+003524         DISPLAY "*** STATISTICS SUMMARY NOT WRITTEN ***"
+003530     END-IF.
+003540 
+003550 4000-EXIT.
+003560     EXIT.
+003570 
+003580*****************************************************************
+003590** 9000-TERMINATE - RUN COMPLETED NORMALLY.  CLEAR THE CHECKPOINT,
+003600** CLOSE THE FILES, AND LOG THE AUDIT RECORD FOR THIS EXECUTION.
+003610*****************************************************************
+003620 9000-TERMINATE.
+003630     DISPLAY WS-LAST-PRIME
+003640     PERFORM 3800-CLEAR-CHECKPOINT THRU 3800-EXIT
+003650     PERFORM 4000-WRITE-STATS-SUMMARY THRU 4000-EXIT
+003660     CLOSE PRIME-MASTER-FILE
+003670     ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+003680     ACCEPT WS-JOB-END-TIME FROM TIME
+003690     MOVE "NORMAL" TO AUD-STATUS
+003700     PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT
+003710     CLOSE PRIMES-AUDIT-FILE.
+003720 
+003730 9000-EXIT.
+003740     EXIT.
+003750 
+003760*****************************************************************
+003770** 9100-WRITE-AUDIT-RECORD - ONE RECORD PER EXECUTION SHOWING
+003780** WHEN THE JOB RAN, WHAT WAS REQUESTED, WHAT WAS ACTUALLY
+003790** PRODUCED, AND HOW THE RUN ENDED.
+003800*****************************************************************
+003810 9100-WRITE-AUDIT-RECORD.
+003820     MOVE WS-JOB-START-DATE TO AUD-JOB-START-DATE
+003830     MOVE WS-JOB-START-TIME TO AUD-JOB-START-TIME
+003840     MOVE WS-JOB-END-DATE TO AUD-JOB-END-DATE
+003850     MOVE WS-JOB-END-TIME TO AUD-JOB-END-TIME
+003860     MOVE WS-TARGET-COUNT TO AUD-TARGET-COUNT
+003870     MOVE WS-COUNT TO AUD-ACTUAL-COUNT
+003880     MOVE WS-LAST-PRIME TO AUD-LAST-PRIME
+003890     WRITE PRIMES-AUDIT-RECORD.
+003900 
+003910 9100-EXIT.
+003920     EXIT.
+003930 
+003940*****************************************************************
+003950** 9900-ABEND - COMMON ABEND EXIT.  REACHED FROM 3000-CHECK-PRIME
+003960** WHEN AN ARITHMETIC FIELD OVERFLOWS (WS-I * WS-I EXCEEDING
+003965** PIC 9(5) ONCE WS-I PASSES 316) AND FROM 1000-INITIALIZE IF
+003970** PRIME-MASTER-FILE OR PRIMES-AUDIT-FILE FAILS TO OPEN.  EACH
+003975** CALLER DISPLAYS ITS OWN DIAGNOSTIC BEFORE PERFORMING HERE.
+003980** LOGS THE AUDIT RECORD AS ABENDED (UNLESS PRIMES-AUDIT-FILE
+003985** ITSELF NEVER OPENED) AND ENDS THE JOB WITH A NON-ZERO RETURN
+003990** CODE RATHER THAN CONTINUING WITH A TRUNCATED, WRONG, OR
+003995** MISSING RESULT.
+004000*****************************************************************
+004010 9900-ABEND.
+004015     IF WS-MST-OPENED
+004017         CLOSE PRIME-MASTER-FILE
+004019     END-IF
+004060     ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD
+004070     ACCEPT WS-JOB-END-TIME FROM TIME
+004080     MOVE "ABEND" TO AUD-STATUS
+004085     IF WS-AUD-OPENED
+004090         PERFORM 9100-WRITE-AUDIT-RECORD THRU 9100-EXIT
+004100         CLOSE PRIMES-AUDIT-FILE
+004105     END-IF
+004110     MOVE 16 TO RETURN-CODE
+004120     STOP RUN.
+004130 
+004140 9900-EXIT.
+004150     EXIT.
