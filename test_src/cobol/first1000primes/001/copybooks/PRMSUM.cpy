@@ -0,0 +1,14 @@
+000010***************************************************************
+000020** COPYBOOK   : PRMSUM
+000030** DESCRIPTION: SUMMARY RECORD ROLLING UP THE PRIME-GAP AND
+000040**              TWIN-PRIME STATISTICS FOR THE PRMRPT REPORT.
+000050** AUTHOR     : D. OKONKWO
+000060** DATE-WRITTEN: 11/18/2022
+000070***************************************************************
+000080 01  PRIME-SUMMARY-RECORD.
+000090     05  SUM-TOTAL-PRIMES PIC 9(04).
+000100     05  SUM-LAST-PRIME PIC 9(05).
+000110     05  SUM-MAX-GAP PIC 9(05).
+000120     05  SUM-MAX-GAP-PRIME PIC 9(05).
+000130     05  SUM-TWIN-PRIME-COUNT PIC 9(05).
+000140     05  FILLER PIC X(56).
