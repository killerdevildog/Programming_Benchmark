@@ -0,0 +1,12 @@
+000010***************************************************************
+000020** COPYBOOK   : PRMMST
+000030** DESCRIPTION: ONE RECORD PER PRIME FOUND BY PRIMES.  READ BY
+000040**              PRMRPT (REPORT), PRMCMP (RECONCILIATION), AND
+000050**              PRMLOAD (BUILDS THE KEYED INQUIRY FILE).
+000060** AUTHOR     : D. OKONKWO
+000070** DATE-WRITTEN: 03/14/2021
+000080***************************************************************
+000090 01  PRIME-MASTER-RECORD.
+000100     05  PM-SEQUENCE-NUMBER PIC 9(04).
+000110     05  PM-PRIME-VALUE PIC 9(05).
+000120     05  FILLER PIC X(71).
