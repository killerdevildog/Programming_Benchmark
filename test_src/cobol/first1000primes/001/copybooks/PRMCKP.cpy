@@ -0,0 +1,24 @@
+000010***************************************************************
+000020** COPYBOOK   : PRMCKP
+000030** DESCRIPTION: CHECKPOINT RECORD FOR PRIMES.  WRITTEN EVERY
+000040**              WS-CKPT-INTERVAL HITS SO A LONG RUN CAN RESTART
+000050**              FROM THE LAST CHECKPOINT INSTEAD OF WS-NUM = 2.
+000060**              ALSO CARRIES THE RUNNING GAP/TWIN-PRIME STATISTICS
+000070**              SO A RESTARTED RUN PICKS THOSE UP TOO.
+000080** AUTHOR     : D. OKONKWO
+000090** DATE-WRITTEN: 09/02/2021
+000100***************************************************************
+000110** MODIFICATION HISTORY
+000120** ------------------------------------------------------------
+000130** 02/20/2023 DRO  ADDED THE RUNNING GAP/TWIN-PRIME COUNTERS SO
+000140**                  A RESTART DOES NOT LOSE STATISTICS ACCUMULATED
+000150**                  BEFORE THE LAST CHECKPOINT.
+000160***************************************************************
+000170 01  PRIMES-CHECKPOINT-RECORD.
+000180     05  CKP-COUNT PIC 9(04).
+000190     05  CKP-NUM PIC 9(05).
+000200     05  CKP-LAST-PRIME PIC 9(05).
+000210     05  CKP-MAX-GAP PIC 9(05).
+000220     05  CKP-MAX-GAP-AT PIC 9(05).
+000230     05  CKP-TWIN-COUNT PIC 9(05).
+000240     05  FILLER PIC X(51).
