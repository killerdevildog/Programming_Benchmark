@@ -0,0 +1,11 @@
+000010***************************************************************
+000020** COPYBOOK   : PRMCTL
+000030** DESCRIPTION: CONTROL-CARD LAYOUT FOR PRIMES.  SUPPLIES THE
+000040**              TARGET PRIME COUNT AS A RUN PARAMETER SO THE
+000050**              TARGET NO LONGER HAS TO BE HARD-CODED.
+000060** AUTHOR     : D. OKONKWO
+000070** DATE-WRITTEN: 03/14/2021
+000080***************************************************************
+000090 01  PRIMES-CTL-RECORD.
+000100     05  CTL-TARGET-COUNT PIC 9(04).
+000110     05  FILLER PIC X(76).
