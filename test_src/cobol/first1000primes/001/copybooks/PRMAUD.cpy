@@ -0,0 +1,19 @@
+000010***************************************************************
+000020** COPYBOOK   : PRMAUD
+000030** DESCRIPTION: ONE RUN-AUDIT RECORD PER EXECUTION OF PRIMES,
+000040**              WRITTEN AT TERMINATION (NORMAL OR ABEND).
+000050** AUTHOR     : D. OKONKWO
+000060** DATE-WRITTEN: 11/18/2022
+000070***************************************************************
+000080 01  PRIMES-AUDIT-RECORD.
+000090     05  AUD-JOB-START-DATE PIC 9(08).
+000100     05  AUD-JOB-START-TIME PIC 9(08).
+000110     05  AUD-JOB-END-DATE PIC 9(08).
+000120     05  AUD-JOB-END-TIME PIC 9(08).
+000130     05  AUD-TARGET-COUNT PIC 9(04).
+000140     05  AUD-ACTUAL-COUNT PIC 9(04).
+000150     05  AUD-LAST-PRIME PIC 9(05).
+000160     05  AUD-STATUS PIC X(08).
+000170     88  AUD-STATUS-NORMAL VALUE "NORMAL  ".
+000180     88  AUD-STATUS-ABEND VALUE "ABEND   ".
+000190     05  FILLER PIC X(27).
